@@ -0,0 +1,285 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SEQMNT00.
+000300 AUTHOR.        J H MARSH.
+000400 INSTALLATION.  DAILY LEDGER SEQUENCE CONTROL.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  ---------  ----  --------------------------------------
+001200*  2026-08-08 JHM   ORIGINAL VERSION. OPERATOR INQUIRY AND
+001300*                   GUARDED RESET/OVERRIDE SCREEN FOR THE
+001400*                   CTRFILE PERSISTED COUNTER MAINTAINED BY
+001500*                   SEQGEN00.
+001550*  2026-08-08 JHM   ADDED A FILE STATUS GUARD TO EXCFILE SO THE
+001560*                   OVERRIDE SCREEN CAN CREATE THE LOG ON THE
+001570*                   FIRST OVERRIDE INSTEAD OF ABENDING IF
+001580*                   SEQGEN00 HAS NEVER RUN YET. DROPPED THE
+001590*                   OBSOLETE CTR-LEGACY-VALUE/CTR-CONVERTED-SW
+001595*                   MOVES, WHICH NO LONGER EXIST IN CTRREC01.
+001600*  2026-08-08 JHM   AN OVERRIDE NOW ALSO REWRITES RCNFILE SO THE
+001610*                   NEXT SEQGEN00 RUN RECONCILES AGAINST THE
+001620*                   OVERRIDDEN VALUE INSTEAD OF HALTING ON A
+001630*                   MISMATCH. GAVE CTR-FILE THE SAME VARYING-
+001640*                   LENGTH/CTR-LEGACY-RECORD HANDLING AS
+001650*                   SEQGEN00.COB SO A LEGACY 19-BYTE CTRFILE
+001660*                   DISPLAYS CORRECTLY INSTEAD OF MISREADING
+001670*                   PART OF THE RUN-DATE AS PART OF THE COUNTER.
+001680*                   MOVED THE SUPERVISOR CODE OUT OF WORKING-
+001690*                   STORAGE AND INTO A SEPARATELY SECURED SUPFILE
+001700*                   SO THE GATE CAN BE CHANGED WITHOUT A
+001710*                   RECOMPILE AND IS NOT VISIBLE IN SOURCE OR A
+001720*                   COMPILE LISTING.
+001730*-----------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.   IBM-370.
+002100 OBJECT-COMPUTER.   IBM-370.
+002200 SPECIAL-NAMES.
+002300     CRT STATUS IS WS-CRT-STATUS.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CTR-FILE      ASSIGN TO CTRFILE
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS  IS WS-CTR-FILE-STATUS.
+002900     SELECT EXC-FILE      ASSIGN TO EXCFILE
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS  IS WS-EXC-FILE-STATUS.
+003200     SELECT RCN-FILE      ASSIGN TO RCNFILE
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS  IS WS-RCN-FILE-STATUS.
+003500     SELECT SUP-FILE      ASSIGN TO SUPFILE
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS  IS WS-SUP-FILE-STATUS.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  CTR-FILE
+004100     RECORD IS VARYING IN SIZE FROM 19 TO 32 CHARACTERS
+004200     DEPENDING ON WS-CTR-RECORD-LENGTH.
+004300 COPY CTRREC01.
+004400 FD  EXC-FILE.
+004500 COPY EXCREC01.
+004600 FD  RCN-FILE.
+004700 COPY RCNREC01.
+004800 FD  SUP-FILE.
+004900 COPY SUPREC01.
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-CRT-STATUS               PIC 9(04) VALUE ZERO.
+005200 01  WS-CTR-FILE-STATUS          PIC X(02) VALUE SPACES.
+005300 01  WS-EXC-FILE-STATUS          PIC X(02) VALUE SPACES.
+005400 01  WS-RCN-FILE-STATUS          PIC X(02) VALUE SPACES.
+005500 01  WS-SUP-FILE-STATUS          PIC X(02) VALUE SPACES.
+005600 01  WS-CTR-RECORD-LENGTH        PIC 9(05) COMP VALUE 32.
+005700*-----------------------------------------------------------
+005800* SUPERVISOR-GUARDED OVERRIDE
+005900*-----------------------------------------------------------
+006000 01  WS-SUP-FOUND-SW             PIC X(01) VALUE 'N'.
+006100     88  WS-SUP-FOUND                VALUE 'Y'.
+006200 01  WS-SUPERVISOR-CODE          PIC X(06) VALUE SPACES.
+006300 01  WS-ENTERED-CODE             PIC X(06).
+006400 01  WS-ENTERED-FUNCTION         PIC X(01).
+006500     88  WS-FUNC-INQUIRY             VALUE 'I'.
+006600     88  WS-FUNC-RESET               VALUE 'R'.
+006700     88  WS-FUNC-QUIT                VALUE 'Q'.
+006800 01  WS-NEW-VALUE                PIC 9(07).
+006900 01  WS-CURRENT-VALUE            PIC 9(07) VALUE ZERO.
+007000 01  WS-CURRENT-CYCLE            PIC 9(05) VALUE ZERO.
+007100 01  WS-QUIT-SW                  PIC X(01) VALUE 'N'.
+007200     88  WS-QUIT                     VALUE 'Y'.
+007300 01  WS-RUN-ID                   PIC X(08) VALUE 'SEQMNT00'.
+007400 01  WS-TODAY                    PIC 9(08).
+007500 01  WS-NOW                      PIC 9(06).
+007600*-----------------------------------------------------------
+007700* MAINTENANCE SCREEN
+007800*-----------------------------------------------------------
+007900 SCREEN SECTION.
+008000 01  SCR-INQUIRY-SCREEN.
+008100     05  BLANK SCREEN.
+008200     05  LINE 01 COLUMN 20 VALUE 'SEQGEN00 COUNTER MAINTENANCE'.
+008300     05  LINE 03 COLUMN 05 VALUE 'CURRENT SEQUENCE VALUE :'.
+008400     05  LINE 03 COLUMN 32 PIC 9(07) FROM WS-CURRENT-VALUE.
+008500     05  LINE 04 COLUMN 05 VALUE 'CURRENT CYCLE COUNT    :'.
+008600     05  LINE 04 COLUMN 32 PIC 9(05) FROM WS-CURRENT-CYCLE.
+008700     05  LINE 06 COLUMN 05
+008800             VALUE '(I)NQUIRE  (R)ESET  (Q)UIT :'.
+008900     05  LINE 06 COLUMN 35 PIC X(01) TO WS-ENTERED-FUNCTION.
+009000 01  SCR-RESET-SCREEN.
+009100     05  BLANK SCREEN.
+009200     05  LINE 01 COLUMN 20 VALUE 'SEQGEN00 COUNTER OVERRIDE'.
+009300     05  LINE 03 COLUMN 05 VALUE 'SUPERVISOR CODE        :'.
+009400     05  LINE 03 COLUMN 32 PIC X(06) TO WS-ENTERED-CODE.
+009500     05  LINE 04 COLUMN 05 VALUE 'NEW SEQUENCE VALUE     :'.
+009600     05  LINE 04 COLUMN 32 PIC 9(07) TO WS-NEW-VALUE.
+009700 PROCEDURE DIVISION.
+009800*=============================================================
+009900 0000-MAINLINE.
+010000     PERFORM 1000-INITIALIZE
+010100         THRU 1000-INITIALIZE-EXIT.
+010200     PERFORM 2000-MAINTENANCE-LOOP
+010300         THRU 2000-MAINTENANCE-LOOP-EXIT
+010400         UNTIL WS-QUIT.
+010500     PERFORM 3000-TERMINATE
+010600         THRU 3000-TERMINATE-EXIT.
+010700     STOP RUN.
+010800*=============================================================
+010900* 1000-INITIALIZE - READ THE CURRENT PERSISTED
+011000* COUNTER SO THE OPERATOR CAN SEE IT WITHOUT DUMPING A FILE.
+011100*=============================================================
+011200 1000-INITIALIZE.
+011300     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+011400     ACCEPT WS-NOW   FROM TIME.
+011500     PERFORM 1100-READ-COUNTER
+011600         THRU 1100-READ-COUNTER-EXIT.
+011700 1000-INITIALIZE-EXIT.
+011800     EXIT.
+011900*=============================================================
+012000* 1100-READ-COUNTER - CTRFILE IS READ AS A VARYING-LENGTH LINE,
+012100* THE SAME AS SEQGEN00.COB, SO A SHORT (19-BYTE) LEGACY LINE
+012200* DISPLAYS THE CORRECT 5-DIGIT VALUE INSTEAD OF MISREADING PART
+012300* OF THE RUN-DATE AS PART OF THE COUNTER.
+012400*=============================================================
+012500 1100-READ-COUNTER.
+012600     MOVE ZEROES TO WS-CURRENT-VALUE.
+012700     MOVE ZEROES TO WS-CURRENT-CYCLE.
+012800     OPEN INPUT CTR-FILE.
+012900     IF WS-CTR-FILE-STATUS NOT = '35'
+013000         READ CTR-FILE
+013100             NOT AT END
+013200                 IF WS-CTR-RECORD-LENGTH = 19
+013300                     MOVE CTR-LEGACY-LAST-ISSUED
+013400                         TO WS-CURRENT-VALUE
+013500                 ELSE
+013600                     MOVE CTR-LAST-ISSUED TO WS-CURRENT-VALUE
+013700                     MOVE CTR-CYCLE-COUNT TO WS-CURRENT-CYCLE
+013800                 END-IF
+013900         END-READ
+014000         CLOSE CTR-FILE
+014100     END-IF.
+014200 1100-READ-COUNTER-EXIT.
+014300     EXIT.
+014400*=============================================================
+014500* 2000-MAINTENANCE-LOOP - READ-ONLY INQUIRY PLUS A GUARDED
+014600* RESET/OVERRIDE FUNCTION THAT REQUIRES A SUPERVISOR CODE.
+014700*=============================================================
+014800 2000-MAINTENANCE-LOOP.
+014900     DISPLAY SCR-INQUIRY-SCREEN.
+015000     ACCEPT SCR-INQUIRY-SCREEN.
+015100     EVALUATE TRUE
+015200         WHEN WS-FUNC-INQUIRY
+015300             PERFORM 1100-READ-COUNTER
+015400                 THRU 1100-READ-COUNTER-EXIT
+015500         WHEN WS-FUNC-RESET
+015600             PERFORM 2100-RESET-COUNTER
+015700                 THRU 2100-RESET-COUNTER-EXIT
+015800         WHEN WS-FUNC-QUIT
+015900             MOVE 'Y' TO WS-QUIT-SW
+016000         WHEN OTHER
+016100             CONTINUE
+016200     END-EVALUATE.
+016300 2000-MAINTENANCE-LOOP-EXIT.
+016400     EXIT.
+016500*=============================================================
+016600* 2100-RESET-COUNTER - GUARDED OVERRIDE. THE SUPERVISOR CODE IS
+016700* READ FRESH FROM THE SEPARATELY SECURED SUPFILE EVERY OVERRIDE
+016800* ATTEMPT (NOT COMPILED INTO THE PROGRAM) AND MUST MATCH BEFORE
+016900* THE OPERATOR-SUPPLIED VALUE IS ACCEPTED. A MISSING SUPFILE
+017000* FAILS CLOSED - NO OVERRIDE IS APPLIED. THE OVERRIDE ITSELF IS
+017100* AUDITED TO EXCFILE SO IT IS NOT AN UNTRACKED HAND EDIT.
+017200*=============================================================
+017300 2100-RESET-COUNTER.
+017400     DISPLAY SCR-RESET-SCREEN.
+017500     ACCEPT SCR-RESET-SCREEN.
+017600     PERFORM 2105-READ-SUPERVISOR-CODE
+017700         THRU 2105-READ-SUPERVISOR-CODE-EXIT.
+017800     IF NOT WS-SUP-FOUND
+017900         DISPLAY 'SUPERVISOR CODE FILE NOT AVAILABLE - '
+018000             'OVERRIDE REJECTED'
+018100     ELSE
+018200         IF WS-ENTERED-CODE NOT = WS-SUPERVISOR-CODE
+018300             DISPLAY 'INVALID SUPERVISOR CODE - OVERRIDE REJECTED'
+018400         ELSE
+018500             PERFORM 2110-APPLY-OVERRIDE
+018600                 THRU 2110-APPLY-OVERRIDE-EXIT
+018700         END-IF
+018800     END-IF.
+018900 2100-RESET-COUNTER-EXIT.
+019000     EXIT.
+019100*=============================================================
+019200 2105-READ-SUPERVISOR-CODE.
+019300     MOVE 'N' TO WS-SUP-FOUND-SW.
+019400     OPEN INPUT SUP-FILE.
+019500     IF WS-SUP-FILE-STATUS NOT = '35'
+019600         READ SUP-FILE
+019700             AT END
+019800                 MOVE 'N' TO WS-SUP-FOUND-SW
+019900             NOT AT END
+020000                 MOVE SUP-CODE TO WS-SUPERVISOR-CODE
+020100                 MOVE 'Y' TO WS-SUP-FOUND-SW
+020200         END-READ
+020300         CLOSE SUP-FILE
+020400     END-IF.
+020500 2105-READ-SUPERVISOR-CODE-EXIT.
+020600     EXIT.
+020700*=============================================================
+020800 2110-APPLY-OVERRIDE.
+020900     OPEN OUTPUT CTR-FILE.
+021000     MOVE SPACES TO CTR-RECORD.
+021100     MOVE WS-NEW-VALUE      TO CTR-LAST-ISSUED.
+021200     MOVE WS-CURRENT-CYCLE  TO CTR-CYCLE-COUNT.
+021300     MOVE WS-TODAY          TO CTR-RUN-DATE.
+021400     MOVE WS-NOW            TO CTR-RUN-TIME.
+021500     MOVE 32                TO WS-CTR-RECORD-LENGTH.
+021600     WRITE CTR-RECORD.
+021700     CLOSE CTR-FILE.
+021800     MOVE WS-NEW-VALUE TO WS-CURRENT-VALUE.
+021900     PERFORM 2120-LOG-OVERRIDE
+022000         THRU 2120-LOG-OVERRIDE-EXIT.
+022100     PERFORM 2130-WRITE-RECONCILE-CONTROL
+022200         THRU 2130-WRITE-RECONCILE-CONTROL-EXIT.
+022300 2110-APPLY-OVERRIDE-EXIT.
+022400     EXIT.
+022500*=============================================================
+022600 2120-LOG-OVERRIDE.
+022700     OPEN EXTEND EXC-FILE.
+022800     IF WS-EXC-FILE-STATUS = '35'
+022900         OPEN OUTPUT EXC-FILE
+023000     END-IF.
+023100     MOVE SPACES TO EXC-RECORD.
+023200     MOVE WS-RUN-ID      TO EXC-RUN-ID.
+023300     MOVE WS-TODAY       TO EXC-DATE.
+023400     MOVE WS-NOW         TO EXC-TIME.
+023500     MOVE WS-NEW-VALUE   TO EXC-SEQ-VALUE.
+023600     SET EXC-OVERRIDE TO TRUE.
+023700     MOVE 'OPERATOR OVERRIDE - COUNTER SET BY SUPERVISOR CODE'
+023800         TO EXC-MESSAGE.
+023900     WRITE EXC-RECORD.
+024000     CLOSE EXC-FILE.
+024100 2120-LOG-OVERRIDE-EXIT.
+024200     EXIT.
+024300*=============================================================
+024400* 2130-WRITE-RECONCILE-CONTROL - AN OVERRIDE CHANGES THE
+024500* PERSISTED COUNTER OUT FROM UNDER SEQGEN00'S OWN RECONCILIATION
+024600* RECORD. RCNFILE IS REWRITTEN HERE TO MATCH THE NEW VALUE, THE
+024700* SAME WAY SEQGEN00.COB'S 3300-WRITE-CONTROL DOES AT END-OF-JOB,
+024800* SO THE NEXT SEQGEN00 RUN RECONCILES CLEANLY INSTEAD OF HALTING
+024900* ON A MISMATCH. AN OVERRIDE ISSUES NO TRANSACTIONS ITSELF, SO
+025000* THE RECORD COUNT IS ZERO.
+025100*=============================================================
+025200 2130-WRITE-RECONCILE-CONTROL.
+025300     OPEN OUTPUT RCN-FILE.
+025400     MOVE SPACES TO RCN-RECORD.
+025500     MOVE WS-TODAY         TO RCN-RUN-DATE.
+025600     MOVE WS-NEW-VALUE     TO RCN-LAST-ISSUED.
+025700     MOVE WS-CURRENT-CYCLE TO RCN-CYCLE-COUNT.
+025800     MOVE ZEROES           TO RCN-RECORD-COUNT.
+025900     WRITE RCN-RECORD.
+026000     CLOSE RCN-FILE.
+026100 2130-WRITE-RECONCILE-CONTROL-EXIT.
+026200     EXIT.
+026300*=============================================================
+026400 3000-TERMINATE.
+026500     DISPLAY 'SEQGEN00 COUNTER MAINTENANCE SESSION ENDED'.
+026600 3000-TERMINATE-EXIT.
+026700     EXIT.
