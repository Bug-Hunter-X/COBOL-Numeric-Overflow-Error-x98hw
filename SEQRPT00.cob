@@ -0,0 +1,221 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SEQRPT00.
+000300 AUTHOR.        J H MARSH.
+000400 INSTALLATION.  DAILY LEDGER SEQUENCE CONTROL.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  ---------  ----  --------------------------------------
+001200*  2026-08-08 JHM   ORIGINAL VERSION. READS THE EXCFILE
+001300*                   EXCEPTION LOG WRITTEN BY SEQGEN00 AND
+001400*                   PRODUCES A PRINTABLE END-OF-DAY OVERFLOW
+001500*                   AND EXCEPTION REPORT FOR OPERATIONS.
+001550*  2026-08-08 JHM   ADDED TALLY OF OPERATOR OVERRIDE EVENTS
+001560*                   LOGGED BY SEQMNT00.
+001570*  2026-08-08 JHM   ADDED TALLY OF DUPLICATE/COLLISION EVENTS
+001580*                   LOGGED BY SEQGEN00.
+001590*  2026-08-08 JHM   WIDENED DET-MESSAGE TO 70 CHARACTERS TO
+001595*                   MATCH THE WIDENED EXC-MESSAGE - IT WAS
+001598*                   TRUNCATING THE LONGER COLLISION TEXT.
+001599*  2026-08-08 JHM   ADDED A FILE STATUS GUARD TO EXCFILE SO A
+001599*                   DAY WITH NO EXCEPTIONS AT ALL (SEQGEN00 HAS
+001599*                   NEVER CREATED THE FILE) PRODUCES AN EMPTY
+001599*                   REPORT INSTEAD OF ABENDING ON THE OPEN.
+001599*  2026-08-08 JHM   ADDED TALLY OF RESTART-FAILURE EVENTS LOGGED
+001599*                   BY SEQGEN00.
+001600*-----------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.   IBM-370.
+002000 OBJECT-COMPUTER.   IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT EXC-FILE      ASSIGN TO EXCFILE
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002450         FILE STATUS  IS WS-EXC-FILE-STATUS.
+002500     SELECT RPT-FILE      ASSIGN TO RPTFILE
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  EXC-FILE.
+003000 COPY EXCREC01.
+003100 FD  RPT-FILE
+003200     RECORD CONTAINS 132 CHARACTERS.
+003300 01  RPT-LINE                    PIC X(132).
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-SWITCHES.
+003600     05  WS-EXC-EOF-SW           PIC X(01) VALUE 'N'.
+003700         88  WS-EXC-EOF              VALUE 'Y'.
+003750     05  WS-EXC-OPEN-SW          PIC X(01) VALUE 'N'.
+003760         88  WS-EXC-OPEN             VALUE 'Y'.
+003800 01  WS-EXC-FILE-STATUS          PIC X(02) VALUE SPACES.
+003810 01  WS-TODAY                    PIC 9(08).
+003900 01  WS-OVERFLOW-COUNT           PIC 9(05) COMP VALUE ZERO.
+004000 01  WS-ROLLOVER-COUNT           PIC 9(05) COMP VALUE ZERO.
+004100 01  WS-OVERRIDE-COUNT           PIC 9(05) COMP VALUE ZERO.
+004150 01  WS-COLLISION-COUNT          PIC 9(05) COMP VALUE ZERO.
+004200 01  WS-RESTART-FAIL-COUNT       PIC 9(05) COMP VALUE ZERO.
+004300 01  WS-LINE-COUNT               PIC 9(05) COMP VALUE ZERO.
+004400*-----------------------------------------------------------
+004500* REPORT LINE LAYOUTS
+004600*-----------------------------------------------------------
+004700 01  WS-HDG-LINE-1.
+004800     05  FILLER                  PIC X(32)
+004900             VALUE 'SEQGEN00 DAILY EXCEPTION REPORT'.
+005000     05  FILLER                  PIC X(08) VALUE SPACES.
+005100     05  HDG-RUN-DATE            PIC 9(08).
+005200 01  WS-HDG-LINE-2.
+005300     05  FILLER                  PIC X(08) VALUE 'RUN-ID'.
+005400     05  FILLER                  PIC X(06) VALUE SPACES.
+005500     05  FILLER                  PIC X(08) VALUE 'DATE'.
+005600     05  FILLER                  PIC X(04) VALUE SPACES.
+005700     05  FILLER                  PIC X(08) VALUE 'TIME'.
+005800     05  FILLER                  PIC X(04) VALUE SPACES.
+005900     05  FILLER                  PIC X(09) VALUE 'SEQUENCE'.
+006000     05  FILLER                  PIC X(04) VALUE SPACES.
+006100     05  FILLER                  PIC X(04) VALUE 'TYPE'.
+006200     05  FILLER                  PIC X(04) VALUE SPACES.
+006300     05  FILLER                  PIC X(30) VALUE 'MESSAGE'.
+006400 01  WS-DET-LINE.
+006500     05  DET-RUN-ID              PIC X(08).
+006600     05  FILLER                  PIC X(06) VALUE SPACES.
+006700     05  DET-DATE                PIC 9(08).
+006800     05  FILLER                  PIC X(04) VALUE SPACES.
+006900     05  DET-TIME                PIC 9(06).
+007000     05  FILLER                  PIC X(06) VALUE SPACES.
+007100     05  DET-SEQ-VALUE           PIC 9(07).
+007200     05  FILLER                  PIC X(06) VALUE SPACES.
+007300     05  DET-TYPE                PIC X(01).
+007400     05  FILLER                  PIC X(07) VALUE SPACES.
+007500     05  DET-MESSAGE             PIC X(70).
+007600 01  WS-SUM-LINE.
+007700     05  FILLER                  PIC X(20)
+007800             VALUE 'OVERFLOW EVENTS  : '.
+007900     05  SUM-OVERFLOW-COUNT      PIC ZZ,ZZ9.
+008000 01  WS-SUM-LINE-2.
+008100     05  FILLER                  PIC X(20)
+008200             VALUE 'ROLLOVER EVENTS  : '.
+008300     05  SUM-ROLLOVER-COUNT      PIC ZZ,ZZ9.
+008350 01  WS-SUM-LINE-3.
+008400     05  FILLER                  PIC X(20)
+008450             VALUE 'OVERRIDE EVENTS  : '.
+008500     05  SUM-OVERRIDE-COUNT      PIC ZZ,ZZ9.
+008550 01  WS-SUM-LINE-4.
+008600     05  FILLER                  PIC X(20)
+008650             VALUE 'COLLISION EVENTS : '.
+008700     05  SUM-COLLISION-COUNT     PIC ZZ,ZZ9.
+008750 01  WS-SUM-LINE-5.
+008800     05  FILLER                  PIC X(20)
+008850             VALUE 'RESTART FAILURES : '.
+008900     05  SUM-RESTART-FAIL-COUNT  PIC ZZ,ZZ9.
+009200 PROCEDURE DIVISION.
+009300*=============================================================
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE
+009600         THRU 1000-INITIALIZE-EXIT.
+009700     PERFORM 2000-PROCESS-EXCEPTIONS
+009800         THRU 2000-PROCESS-EXCEPTIONS-EXIT
+009900         UNTIL WS-EXC-EOF.
+010000     PERFORM 3000-TERMINATE
+010100         THRU 3000-TERMINATE-EXIT.
+010200     STOP RUN.
+010300*=============================================================
+010400 1000-INITIALIZE.
+010500     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+010550     OPEN OUTPUT RPT-FILE.
+010560     OPEN INPUT EXC-FILE.
+010570     IF WS-EXC-FILE-STATUS = '35'
+010580         MOVE 'N' TO WS-EXC-OPEN-SW
+010590         MOVE 'Y' TO WS-EXC-EOF-SW
+010595     ELSE
+010596         MOVE 'Y' TO WS-EXC-OPEN-SW
+010597     END-IF.
+010800     MOVE WS-TODAY TO HDG-RUN-DATE.
+010900     MOVE WS-HDG-LINE-1 TO RPT-LINE.
+011000     WRITE RPT-LINE.
+011100     MOVE WS-HDG-LINE-2 TO RPT-LINE.
+011200     WRITE RPT-LINE.
+011300     MOVE SPACES TO RPT-LINE.
+011400     WRITE RPT-LINE.
+011500 1000-INITIALIZE-EXIT.
+011600     EXIT.
+011700*=============================================================
+011800* 2000-PROCESS-EXCEPTIONS - LIST EVERY EXCEPTION
+011900* EVENT FROM TODAY'S RUN(S) SO OVERFLOW FREQUENCY CAN BE
+012000* TRACKED OVER TIME.
+012100*=============================================================
+012200 2000-PROCESS-EXCEPTIONS.
+012300     READ EXC-FILE
+012400         AT END
+012500             MOVE 'Y' TO WS-EXC-EOF-SW
+012600         NOT AT END
+012700             IF EXC-DATE = WS-TODAY
+012800                 PERFORM 2100-PRINT-DETAIL-LINE
+012900                     THRU 2100-PRINT-DETAIL-LINE-EXIT
+013000                 PERFORM 2200-TALLY-EVENT
+013100                     THRU 2200-TALLY-EVENT-EXIT
+013200             END-IF
+013300     END-READ.
+013400 2000-PROCESS-EXCEPTIONS-EXIT.
+013500     EXIT.
+013600*=============================================================
+013700 2100-PRINT-DETAIL-LINE.
+013800     MOVE SPACES TO WS-DET-LINE.
+013900     MOVE EXC-RUN-ID     TO DET-RUN-ID.
+014000     MOVE EXC-DATE       TO DET-DATE.
+014100     MOVE EXC-TIME       TO DET-TIME.
+014200     MOVE EXC-SEQ-VALUE  TO DET-SEQ-VALUE.
+014300     MOVE EXC-EVENT-TYPE TO DET-TYPE.
+014400     MOVE EXC-MESSAGE    TO DET-MESSAGE.
+014500     MOVE WS-DET-LINE    TO RPT-LINE.
+014600     WRITE RPT-LINE.
+014700     ADD 1 TO WS-LINE-COUNT.
+014800 2100-PRINT-DETAIL-LINE-EXIT.
+014900     EXIT.
+015000*=============================================================
+015100 2200-TALLY-EVENT.
+015200     IF EXC-OVERFLOW
+015300         ADD 1 TO WS-OVERFLOW-COUNT
+015400     END-IF.
+015500     IF EXC-ROLLOVER
+015600         ADD 1 TO WS-ROLLOVER-COUNT
+015700     END-IF.
+015750     IF EXC-OVERRIDE
+015760         ADD 1 TO WS-OVERRIDE-COUNT
+015770     END-IF.
+015780     IF EXC-COLLISION
+015790         ADD 1 TO WS-COLLISION-COUNT
+015800     END-IF.
+015810     IF EXC-RESTART-FAIL
+015820         ADD 1 TO WS-RESTART-FAIL-COUNT
+015830     END-IF.
+016400 2200-TALLY-EVENT-EXIT.
+016500     EXIT.
+016600*=============================================================
+016700 3000-TERMINATE.
+016800     MOVE SPACES TO RPT-LINE.
+016900     WRITE RPT-LINE.
+017000     MOVE WS-OVERFLOW-COUNT  TO SUM-OVERFLOW-COUNT.
+017100     MOVE WS-SUM-LINE TO RPT-LINE.
+017200     WRITE RPT-LINE.
+017300     MOVE WS-ROLLOVER-COUNT  TO SUM-ROLLOVER-COUNT.
+017400     MOVE WS-SUM-LINE-2 TO RPT-LINE.
+017500     WRITE RPT-LINE.
+017550     MOVE WS-OVERRIDE-COUNT  TO SUM-OVERRIDE-COUNT.
+017560     MOVE WS-SUM-LINE-3 TO RPT-LINE.
+017570     WRITE RPT-LINE.
+017580     MOVE WS-COLLISION-COUNT TO SUM-COLLISION-COUNT.
+017590     MOVE WS-SUM-LINE-4 TO RPT-LINE.
+017600     WRITE RPT-LINE.
+017610     MOVE WS-RESTART-FAIL-COUNT TO SUM-RESTART-FAIL-COUNT.
+017620     MOVE WS-SUM-LINE-5 TO RPT-LINE.
+017630     WRITE RPT-LINE.
+018100     IF WS-EXC-OPEN
+018150         CLOSE EXC-FILE
+018160     END-IF.
+018200     CLOSE RPT-FILE.
+018400 3000-TERMINATE-EXIT.
+018500     EXIT.
