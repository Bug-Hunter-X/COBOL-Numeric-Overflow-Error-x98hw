@@ -0,0 +1,728 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SEQGEN00.
+000300 AUTHOR.        J H MARSH.
+000400 INSTALLATION.  DAILY LEDGER SEQUENCE CONTROL.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  ---------  ----  --------------------------------------
+001200*  2026-08-08 JHM   ORIGINAL LOGIC WAS A BARE WORKING-STORAGE
+001300*                   FRAGMENT (WS-AREA-1/WS-AREA-2) THAT ADDED
+001400*                   1 TO A PIC 9(5) COUNTER AND STAMPED 'ERROR'
+001500*                   INTO WS-AREA-1 ON OVERFLOW. REBUILT AS A
+001600*                   FULL BATCH ISSUANCE JOB.
+001700*  2026-08-08 JHM   ADDED CTRFILE PERSISTENCE SO WS-AREA-2 NO
+001800*                   LONGER RESETS TO ZERO EACH RUN.
+001900*  2026-08-08 JHM   ADDED EXCFILE EXCEPTION LOGGING FOR OVERFLOW
+002000*                   EVENTS IN PLACE OF THE 'ERROR' LITERAL.
+002100*  2026-08-08 JHM   ADDED ROLLOVER/WRAPAROUND HANDLING AND THE
+002200*                   WS-CYCLE-COUNT FIELD SO A VOLUME SPIKE NO
+002300*                   LONGER LEAVES THE COUNTER STUCK ABOVE THE
+002400*                   MAXIMUM.
+002500*  2026-08-08 JHM   ADDED RECONCILIATION AGAINST THE PRIOR RUN'S
+002600*                   RCNFILE CONTROL RECORD AT STARTUP, WITH A
+002700*                   SPECIFIC HALT MESSAGE ON MISMATCH.
+002800*  2026-08-08 JHM   WIDENED WS-AREA-2 TO PIC 9(07) AND ADDED THE
+002900*                   ONE-TIME MIGRATION STEP SO DAILY VOLUME CAN
+003000*                   GROW PAST 99999 WITHOUT LOSING HISTORY.
+003100*  2026-08-08 JHM   ADDED EXTFILE END-OF-JOB EXTRACT SO
+003200*                   DOWNSTREAM SYSTEMS CAN PICK UP THE LAST
+003300*                   ISSUED VALUE AND NEXT AVAILABLE NUMBER
+003400*                   WITHOUT READING CTRFILE DIRECTLY.
+003500*  2026-08-08 JHM   ADDED OPNFILE OPEN-NUMBER LEDGER AND
+003600*                   COLLISION DETECTION SO A NUMBER STILL
+003700*                   OUTSTANDING CANNOT BE HANDED OUT TWICE.
+003800*  2026-08-08 JHM   ADDED CHKFILE CHECKPOINT/RESTART SUPPORT SO
+003900*                   AN ABEND MID-RUN DOES NOT SKIP OR REISSUE
+004000*                   SEQUENCE NUMBERS.
+004100*  2026-08-08 JHM   REVIEW FIXES: CORRECTED THE COLLISION-RETRY
+004200*                   PERFORM SO THE COUNTER ACTUALLY ADVANCES;
+004300*                   ADDED FILE STATUS GUARDS TO EXCFILE, RCNFILE,
+004400*                   OPNFILE AND CHKFILE SO A MISSING FILE ON THE
+004500*                   FIRST RUN NO LONGER ABENDS; COLLAPSED THE
+004600*                   SEPARATE RCN-IN/RCN-OUT AND CHK-IN/CHK-OUT
+004700*                   FILES INTO SINGLE SELF-REFERENCING RCNFILE
+004800*                   AND CHKFILE SELECTS, MATCHING CTRFILE; WIDENED
+004900*                   THE MISMATCH AND EXCEPTION MESSAGE FIELDS SO
+005000*                   THEY NO LONGER TRUNCATE; MADE THE ONE-TIME
+005100*                   COUNTER MIGRATION ACTUALLY REACHABLE BY
+005200*                   READING CTRFILE AS A VARYING-LENGTH LINE AND
+005300*                   RECOGNIZING A SHORT (19-BYTE) LEGACY LINE;
+005400*                   PRESERVED OUTFILE ACROSS A CHECKPOINT RESTART
+005500*                   INSTEAD OF TRUNCATING IT; AND LOGGED A WARNING
+005600*                   WHEN THE OPEN-NUMBER LEDGER EXCEEDS TABLE
+005700*                   CAPACITY INSTEAD OF SILENTLY DROPPING ENTRIES.
+005710*  2026-08-08 JHM   REVIEW FIXES: TESTED THE OVERFLOW BOUNDARY
+005720*                   BEFORE THE ADD INSTEAD OF AFTER (THE ADD WAS
+005730*                   SILENTLY WRAPPING WS-AREA-2 BEFORE THE OLD
+005740*                   TEST COULD EVER SEE IT); VALIDATED A RESTART
+005750*                   CHECKPOINT AGAINST THE PERSISTED COUNTER SO A
+005760*                   STALE CHECKPOINT LEFT BY A COMPLETED RUN
+005770*                   CANNOT WALK THE COUNTER BACKWARD; TIGHTENED
+005780*                   WS-CHECKPOINT-INTERVAL TO 1 SO THE CHECKPOINT
+005790*                   NEVER TRAILS THE LAST ISSUANCE; AND CLOSED
+005800*                   TRN-FILE AND EXC-FILE EXPLICITLY BEFORE THE
+005810*                   RECONCILIATION HALT.
+005820*  2026-08-08 JHM   REVIEW FIXES: A RESTART WHOSE CHECKPOINT KEY
+005825*                   IS NEVER FOUND IN TRN-FILE (WRONG OR TRUNCATED
+005840*                   RESUPPLY) USED TO RUN TO A SILENT, SUCCESSFUL
+005850*                   COMPLETION WITHOUT ISSUING ANYTHING - NOW
+005860*                   DETECTED AND HALTED. SWITCHED 2050-RESUME-SKIP
+005870*                   FROM MATCHING TRN-KEY BY CONTENT (WHICH BROKE
+005880*                   ON A REPEATED KEY IN TRN-FILE) TO COUNTING OFF
+005890*                   THE RECORDS ALREADY CHECKPOINTED, WITH THE
+005900*                   CHECKPOINTED KEY KEPT ONLY AS A CROSS-CHECK
+005910*                   THAT HALTS THE RUN IF IT DOES NOT MATCH.
+005920*-----------------------------------------------------------
+005900 ENVIRONMENT DIVISION.
+006000 CONFIGURATION SECTION.
+006100 SOURCE-COMPUTER.   IBM-370.
+006200 OBJECT-COMPUTER.   IBM-370.
+006300 INPUT-OUTPUT SECTION.
+006400 FILE-CONTROL.
+006500     SELECT TRN-FILE      ASSIGN TO TRNFILE
+006600         ORGANIZATION IS LINE SEQUENTIAL.
+006700     SELECT OUT-FILE      ASSIGN TO OUTFILE
+006800         ORGANIZATION IS LINE SEQUENTIAL
+006900         FILE STATUS  IS WS-OUT-FILE-STATUS.
+007000     SELECT CTR-FILE      ASSIGN TO CTRFILE
+007100         ORGANIZATION IS LINE SEQUENTIAL
+007200         FILE STATUS  IS WS-CTR-FILE-STATUS.
+007300     SELECT EXC-FILE      ASSIGN TO EXCFILE
+007400         ORGANIZATION IS LINE SEQUENTIAL
+007500         FILE STATUS  IS WS-EXC-FILE-STATUS.
+007600     SELECT RCN-FILE      ASSIGN TO RCNFILE
+007700         ORGANIZATION IS LINE SEQUENTIAL
+007800         FILE STATUS  IS WS-RCN-FILE-STATUS.
+007900     SELECT EXT-FILE      ASSIGN TO EXTFILE
+008000         ORGANIZATION IS LINE SEQUENTIAL.
+008100     SELECT OPN-FILE      ASSIGN TO OPNFILE
+008200         ORGANIZATION IS LINE SEQUENTIAL
+008300         FILE STATUS  IS WS-OPN-FILE-STATUS.
+008400     SELECT CHK-FILE      ASSIGN TO CHKFILE
+008500         ORGANIZATION IS LINE SEQUENTIAL
+008600         FILE STATUS  IS WS-CHK-FILE-STATUS.
+008700 DATA DIVISION.
+008800 FILE SECTION.
+008900 FD  TRN-FILE.
+009000 COPY TRNREC01.
+009100 FD  OUT-FILE.
+009200 COPY OUTREC01.
+009300 FD  CTR-FILE
+009400     RECORD IS VARYING IN SIZE FROM 19 TO 32 CHARACTERS
+009500     DEPENDING ON WS-CTR-RECORD-LENGTH.
+009600 COPY CTRREC01.
+009700 FD  EXC-FILE.
+009800 COPY EXCREC01.
+009900 FD  RCN-FILE.
+010000 COPY RCNREC01.
+010100 FD  EXT-FILE.
+010200 COPY EXTREC01.
+010300 FD  OPN-FILE.
+010400 COPY OPNREC01.
+010500 FD  CHK-FILE.
+010600 COPY CHKREC01.
+010700 WORKING-STORAGE SECTION.
+010800*-----------------------------------------------------------
+010900* ORIGINAL FIELDS - RETAINED FOR COMPATIBILITY.
+011000*-----------------------------------------------------------
+011100 01  WS-AREA-1                   PIC X(100).
+011200 01  WS-AREA-2                   PIC 9(07).
+011300 01  WS-AREA-2-MAX               PIC 9(07) VALUE 9999999.
+011400 01  WS-CYCLE-COUNT              PIC 9(05) VALUE ZEROES.
+011500 01  WS-SWITCHES.
+011600     05  WS-TRN-EOF-SW           PIC X(01) VALUE 'N'.
+011700         88  WS-TRN-EOF              VALUE 'Y'.
+011800     05  WS-CTR-FOUND-SW         PIC X(01) VALUE 'N'.
+011900         88  WS-CTR-FOUND             VALUE 'Y'.
+012000     05  WS-RCN-FOUND-SW         PIC X(01) VALUE 'N'.
+012100         88  WS-RCN-FOUND             VALUE 'Y'.
+012200     05  WS-OPN-EOF-SW           PIC X(01) VALUE 'N'.
+012300         88  WS-OPN-EOF               VALUE 'Y'.
+012400     05  WS-COLLISION-FOUND-SW   PIC X(01) VALUE 'N'.
+012500         88  WS-COLLISION-FOUND       VALUE 'Y'.
+012600     05  WS-CHK-FOUND-SW         PIC X(01) VALUE 'N'.
+012700         88  WS-CHK-FOUND             VALUE 'Y'.
+012800     05  WS-SKIP-SW              PIC X(01) VALUE 'N'.
+012900         88  WS-SKIPPING-RESTART      VALUE 'Y'.
+013000 01  WS-OUT-FILE-STATUS          PIC X(02) VALUE SPACES.
+013100 01  WS-CTR-FILE-STATUS          PIC X(02) VALUE SPACES.
+013200 01  WS-EXC-FILE-STATUS          PIC X(02) VALUE SPACES.
+013300 01  WS-RCN-FILE-STATUS          PIC X(02) VALUE SPACES.
+013400 01  WS-OPN-FILE-STATUS          PIC X(02) VALUE SPACES.
+013500 01  WS-CHK-FILE-STATUS          PIC X(02) VALUE SPACES.
+013600 01  WS-CTR-RECORD-LENGTH        PIC 9(05) COMP VALUE 32.
+013700 01  WS-MISMATCH-MESSAGE         PIC X(90).
+013800*-----------------------------------------------------------
+013900* OPEN-NUMBER LEDGER TABLE
+014000*-----------------------------------------------------------
+014100 01  WS-OPEN-COUNT               PIC 9(05) COMP VALUE ZERO.
+014200 01  WS-OPEN-TABLE-MAX           PIC 9(05) COMP VALUE 00500.
+014300 01  WS-OPEN-OVERFLOW-COUNT      PIC 9(05) COMP VALUE ZERO.
+014400 01  WS-OPEN-TABLE.
+014500     05  WS-OPEN-ENTRY           OCCURS 500 TIMES
+014600                                 INDEXED BY WS-OPEN-IX.
+014700         10  WS-OPEN-SEQ-VALUE   PIC 9(07).
+014800*-----------------------------------------------------------
+014900* CHECKPOINT/RESTART CONTROLS
+014920* WS-CHECKPOINT-INTERVAL WAS ORIGINALLY 100, BUT 2050-RESUME-SKIP
+014940* ONLY SKIPS UP TO THE LAST CHECKPOINTED KEY, SO ANY TRANSACTION
+014960* PROCESSED BETWEEN A CHECKPOINT AND AN ABEND WOULD BE REISSUED A
+014980* SECOND SEQUENCE NUMBER ON RESTART. SET TO 1 SO THE CHECKPOINT
+014990* ALWAYS REFLECTS THE MOST RECENTLY ISSUED TRANSACTION AND THAT
+014995* WINDOW CANNOT OCCUR.
+015000*-----------------------------------------------------------
+015100 01  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 00001.
+015200 01  WS-SINCE-CHECKPOINT         PIC 9(05) COMP VALUE ZERO.
+015300 01  WS-RESTART-KEY              PIC X(20) VALUE SPACES.
+015320* WS-SKIP-TARGET/WS-SKIPPED-COUNT DRIVE 2050-RESUME-SKIP BY
+015340* POSITION RATHER THAN BY MATCHING TRN-KEY CONTENT, SO A REPEATED
+015360* KEY IN TRN-FILE CANNOT TURN THE SKIP OFF EARLY OR LATE.
+015380 01  WS-SKIP-TARGET              PIC 9(07) COMP VALUE ZERO.
+015390 01  WS-SKIPPED-COUNT            PIC 9(07) COMP VALUE ZERO.
+015400 01  WS-RECORDS-PROCESSED        PIC 9(07) COMP VALUE ZERO.
+015500 01  WS-CURRENT-DATE-TIME.
+015600     05  WS-CURRENT-DATE         PIC 9(08).
+015700     05  WS-CURRENT-TIME         PIC 9(06).
+015800 01  WS-RUN-ID                   PIC X(08) VALUE 'SEQGEN00'.
+015900 PROCEDURE DIVISION.
+016000*=============================================================
+016100 0000-MAINLINE.
+016200     PERFORM 1000-INITIALIZE
+016300         THRU 1000-INITIALIZE-EXIT.
+016400     PERFORM 2000-PROCESS-TRANSACTIONS
+016500         THRU 2000-PROCESS-TRANSACTIONS-EXIT
+016600         UNTIL WS-TRN-EOF.
+016620     IF WS-SKIPPING-RESTART
+016630         MOVE SPACES TO WS-MISMATCH-MESSAGE
+016640         STRING 'RESTART KEY NOT FOUND IN TRN-FILE - KEY '
+016650             WS-RESTART-KEY
+016660             DELIMITED BY SIZE INTO WS-MISMATCH-MESSAGE
+016670         PERFORM 8100-RESTART-HALT
+016680             THRU 8100-RESTART-HALT-EXIT
+016690     END-IF.
+016700     PERFORM 3000-TERMINATE
+016800         THRU 3000-TERMINATE-EXIT.
+016900     STOP RUN.
+017000*=============================================================
+017100* 1000-INITIALIZE - OPEN FILES AND RECOVER THE PERSISTED
+017200* COUNTER SO THE SEQUENCE NEVER RESTARTS AT ZERO.
+017300*=============================================================
+017400 1000-INITIALIZE.
+017500     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+017600     ACCEPT WS-CURRENT-TIME FROM TIME.
+017700     OPEN INPUT TRN-FILE.
+017800     PERFORM 1050-OPEN-EXCEPTION-LOG
+017900         THRU 1050-OPEN-EXCEPTION-LOG-EXIT.
+018000     PERFORM 1100-READ-COUNTER
+018100         THRU 1100-READ-COUNTER-EXIT.
+018200     PERFORM 1200-CONVERT-LEGACY-COUNTER
+018300         THRU 1200-CONVERT-LEGACY-COUNTER-EXIT.
+018400     PERFORM 1300-RECONCILE-CONTROL
+018500         THRU 1300-RECONCILE-CONTROL-EXIT.
+018600     PERFORM 1400-LOAD-OPEN-LEDGER
+018700         THRU 1400-LOAD-OPEN-LEDGER-EXIT.
+018800     PERFORM 1500-CHECK-RESTART
+018900         THRU 1500-CHECK-RESTART-EXIT.
+019000     PERFORM 1600-OPEN-OUTPUT-FILE
+019100         THRU 1600-OPEN-OUTPUT-FILE-EXIT.
+019200 1000-INITIALIZE-EXIT.
+019300     EXIT.
+019400*=============================================================
+019500* 1050-OPEN-EXCEPTION-LOG - EXCFILE IS APPENDED TO ACROSS RUNS.
+019600* ON THE FIRST-EVER RUN IT DOES NOT EXIST YET, SO IT IS CREATED
+019700* INSTEAD OF ABENDING ON THE EXTEND OPEN.
+019800*=============================================================
+019900 1050-OPEN-EXCEPTION-LOG.
+020000     OPEN EXTEND EXC-FILE.
+020100     IF WS-EXC-FILE-STATUS = '35'
+020200         OPEN OUTPUT EXC-FILE
+020300     END-IF.
+020400 1050-OPEN-EXCEPTION-LOG-EXIT.
+020500     EXIT.
+020600*=============================================================
+020700* 1100-READ-COUNTER - READ THE PERSISTED COUNTER FILE SO A JOB
+020800* RESTART DOES NOT HAND OUT NUMBERS ALREADY ISSUED YESTERDAY.
+020900* FIRST-EVER RUN LEAVES WS-AREA-2 AT ZERO WITH NO PRIOR RECORD
+021000* PRESENT.
+021100*=============================================================
+021200 1100-READ-COUNTER.
+021300     MOVE ZEROES TO WS-AREA-2.
+021400     MOVE ZEROES TO WS-CYCLE-COUNT.
+021500     OPEN INPUT CTR-FILE.
+021600     IF WS-CTR-FILE-STATUS NOT = '35'
+021700         READ CTR-FILE
+021800             AT END
+021900                 MOVE 'N' TO WS-CTR-FOUND-SW
+022000             NOT AT END
+022100                 MOVE 'Y' TO WS-CTR-FOUND-SW
+022200         END-READ
+022300         CLOSE CTR-FILE
+022400     END-IF.
+022500 1100-READ-COUNTER-EXIT.
+022600     EXIT.
+022700*=============================================================
+022800* 1200-CONVERT-LEGACY-COUNTER - CTRFILE IS READ AS A VARYING-
+022900* LENGTH LINE. A SHORT (19-BYTE) LINE IS A RECORD LEFT BY THE
+023000* OLD 5-DIGIT LAYOUT AND IS RE-JUSTIFIED INTO WS-AREA-2 HERE;
+023100* A FULL (32-BYTE) LINE IS ALREADY IN THE CURRENT LAYOUT. THE
+023200* NEXT RUN SEES ONLY 32-BYTE LINES SINCE 3000-TERMINATE ALWAYS
+023300* REWRITES CTRFILE IN THE CURRENT LAYOUT, SO THE CONVERSION IS
+023400* NATURALLY ONE-TIME.
+023500*=============================================================
+023600 1200-CONVERT-LEGACY-COUNTER.
+023700     IF WS-CTR-FOUND
+023800         IF WS-CTR-RECORD-LENGTH = 19
+023900             MOVE CTR-LEGACY-LAST-ISSUED TO WS-AREA-2
+024000             MOVE ZEROES TO WS-CYCLE-COUNT
+024100         ELSE
+024200             MOVE CTR-LAST-ISSUED TO WS-AREA-2
+024300             MOVE CTR-CYCLE-COUNT TO WS-CYCLE-COUNT
+024400         END-IF
+024500     END-IF.
+024600 1200-CONVERT-LEGACY-COUNTER-EXIT.
+024700     EXIT.
+024800*=============================================================
+024900* 1300-RECONCILE-CONTROL - COMPARE THE STARTING COUNTER TO THE
+025000* PRIOR RUN'S CONTROL RECORD. A BAD RESTART IS HALTED WITH A
+025100* SPECIFIC MISMATCH MESSAGE RATHER THAN THE GENERIC 'ERROR'
+025200* LITERAL. NO PRIOR RCNFILE (FIRST-EVER RUN) IS NOT A MISMATCH.
+025300*=============================================================
+025400 1300-RECONCILE-CONTROL.
+025500     OPEN INPUT RCN-FILE.
+025600     IF WS-RCN-FILE-STATUS NOT = '35'
+025700         READ RCN-FILE
+025800             AT END
+025900                 MOVE 'N' TO WS-RCN-FOUND-SW
+026000             NOT AT END
+026100                 MOVE 'Y' TO WS-RCN-FOUND-SW
+026200         END-READ
+026300         CLOSE RCN-FILE
+026400     END-IF.
+026500     IF WS-RCN-FOUND
+026600         IF RCN-LAST-ISSUED NOT = WS-AREA-2
+026700             STRING 'SEQ RECONCILIATION MISMATCH - PRIOR RUN '
+026800                 'ENDED AT ' RCN-LAST-ISSUED
+026900                 ' BUT STARTING VALUE IS ' WS-AREA-2
+027000                 DELIMITED BY SIZE INTO WS-MISMATCH-MESSAGE
+027100             DISPLAY WS-MISMATCH-MESSAGE
+027200             GO TO 8000-MISMATCH-HALT
+027300         END-IF
+027400     END-IF.
+027500 1300-RECONCILE-CONTROL-EXIT.
+027600     EXIT.
+027700*=============================================================
+027800* 1400-LOAD-OPEN-LEDGER - LOAD THE CURRENTLY-OPEN NUMBER LEDGER
+027900* INTO A TABLE SO EACH NEWLY ISSUED VALUE CAN BE CHECKED FOR A
+028000* COLLISION BEFORE IT IS WRITTEN OUT. ANY LEDGER ENTRIES BEYOND
+028100* TABLE CAPACITY ARE COUNTED AND FLAGGED RATHER THAN SILENTLY
+028200* DROPPED.
+028300*=============================================================
+028400 1400-LOAD-OPEN-LEDGER.
+028500     OPEN INPUT OPN-FILE.
+028600     IF WS-OPN-FILE-STATUS NOT = '35'
+028700         PERFORM 1410-READ-OPEN-RECORD
+028800             THRU 1410-READ-OPEN-RECORD-EXIT
+028900             UNTIL WS-OPN-EOF
+029000         CLOSE OPN-FILE
+029100     END-IF.
+029200     IF WS-OPEN-OVERFLOW-COUNT > ZERO
+029300         DISPLAY 'WARNING - OPEN-NUMBER LEDGER EXCEEDS TABLE '
+029400             'CAPACITY - ' WS-OPEN-OVERFLOW-COUNT
+029500             ' ENTRIES NOT CHECKED FOR COLLISION'
+029600     END-IF.
+029700 1400-LOAD-OPEN-LEDGER-EXIT.
+029800     EXIT.
+029900*=============================================================
+030000 1410-READ-OPEN-RECORD.
+030100     READ OPN-FILE
+030200         AT END
+030300             MOVE 'Y' TO WS-OPN-EOF-SW
+030400         NOT AT END
+030500             IF OPN-OPEN
+030600                 IF WS-OPEN-COUNT < WS-OPEN-TABLE-MAX
+030700                     ADD 1 TO WS-OPEN-COUNT
+030800                     MOVE OPN-SEQ-VALUE TO
+030900                         WS-OPEN-SEQ-VALUE (WS-OPEN-COUNT)
+031000                 ELSE
+031100                     ADD 1 TO WS-OPEN-OVERFLOW-COUNT
+031200                 END-IF
+031300             END-IF
+031400     END-READ.
+031500 1410-READ-OPEN-RECORD-EXIT.
+031600     EXIT.
+031700*=============================================================
+031800* 1500-CHECK-RESTART - A CHECKPOINT RECORD LEFT BEHIND BY AN
+031900* ABENDED RUN MEANS THIS RUN MUST RESUME FROM THAT POINT RATHER
+032000* THAN REISSUING NUMBERS ALREADY HANDED OUT. AN EMPTY OR MISSING
+032100* CHKFILE MEANS THE LAST RUN ENDED NORMALLY (OR NEVER RAN). A
+032120* CHECKPOINT IS ONLY TRUSTED IF IT IS AHEAD OF THE COUNTER
+032140* ALREADY PERSISTED IN CTRFILE (READ BY 1100-READ-COUNTER BEFORE
+032160* THIS PARAGRAPH RUNS) - IF CTRFILE IS ALREADY AT OR PAST THE
+032180* CHECKPOINT, THE RUN THAT WROTE IT MUST HAVE FINISHED AND
+032190* COMMITTED ITS FINAL COUNTER BEFORE ABENDING ON THE WAY TO
+032195* CLEARING CHKFILE, AND THE STALE CHECKPOINT MUST BE IGNORED OR
+032198* IT WOULD WALK THE COUNTER BACKWARD AND REISSUE NUMBERS.
+032200*=============================================================
+032300 1500-CHECK-RESTART.
+032400     OPEN INPUT CHK-FILE.
+032500     IF WS-CHK-FILE-STATUS NOT = '35'
+032600         READ CHK-FILE
+032700             AT END
+032800                 MOVE 'N' TO WS-CHK-FOUND-SW
+032900             NOT AT END
+033000                 MOVE 'Y' TO WS-CHK-FOUND-SW
+033100         END-READ
+033200         CLOSE CHK-FILE
+033300     END-IF.
+033320     IF WS-CHK-FOUND
+033340         IF CHK-CYCLE-COUNT < WS-CYCLE-COUNT
+033360             OR (CHK-CYCLE-COUNT = WS-CYCLE-COUNT
+033380                 AND CHK-SEQ-VALUE NOT > WS-AREA-2)
+033400             MOVE 'N' TO WS-CHK-FOUND-SW
+033420         END-IF
+033440     END-IF.
+033500     IF WS-CHK-FOUND
+033600         MOVE CHK-SEQ-VALUE      TO WS-AREA-2
+033700         MOVE CHK-CYCLE-COUNT    TO WS-CYCLE-COUNT
+033800         MOVE CHK-RECORDS-DONE   TO WS-RECORDS-PROCESSED
+033900         MOVE CHK-LAST-KEY       TO WS-RESTART-KEY
+033920         MOVE CHK-RECORDS-DONE   TO WS-SKIP-TARGET
+033940         MOVE ZERO TO WS-SKIPPED-COUNT
+034000         MOVE 'Y' TO WS-SKIP-SW
+034100     END-IF.
+034200 1500-CHECK-RESTART-EXIT.
+034300     EXIT.
+034400*=============================================================
+034500* 1600-OPEN-OUTPUT-FILE - A NORMAL RUN STARTS OUTFILE FRESH.
+034600* A CHECKPOINT RESTART MUST EXTEND THE PRIOR (INCOMPLETE) RUN'S
+034700* OUTFILE INSTEAD OF TRUNCATING IT, OR THE OUTPUT RECORDS FOR
+034800* EVERY TRANSACTION BEFORE THE CHECKPOINT WOULD BE LOST.
+034900*=============================================================
+035000 1600-OPEN-OUTPUT-FILE.
+035100     IF WS-CHK-FOUND
+035200         OPEN EXTEND OUT-FILE
+035300         IF WS-OUT-FILE-STATUS = '35'
+035400             OPEN OUTPUT OUT-FILE
+035500         END-IF
+035600     ELSE
+035700         OPEN OUTPUT OUT-FILE
+035800     END-IF.
+035900 1600-OPEN-OUTPUT-FILE-EXIT.
+036000     EXIT.
+036100*=============================================================
+036200* 2000-PROCESS-TRANSACTIONS - MAIN ISSUANCE LOOP. ONE INPUT
+036300* TRANSACTION CONSUMES ONE SEQUENCE NUMBER, UNLESS THIS RUN IS
+036400* STILL SKIPPING TRANSACTIONS ALREADY ISSUED BEFORE A RESTART.
+036500*=============================================================
+036600 2000-PROCESS-TRANSACTIONS.
+036700     READ TRN-FILE
+036800         AT END
+036900             MOVE 'Y' TO WS-TRN-EOF-SW
+037000         NOT AT END
+037100             IF WS-SKIPPING-RESTART
+037200                 PERFORM 2050-RESUME-SKIP
+037300                     THRU 2050-RESUME-SKIP-EXIT
+037400             ELSE
+037500                 PERFORM 2100-ISSUE-NUMBER
+037600                     THRU 2100-ISSUE-NUMBER-EXIT
+037700                 PERFORM 2500-WRITE-OUTPUT-RECORD
+037800                     THRU 2500-WRITE-OUTPUT-RECORD-EXIT
+037900                 PERFORM 2600-CHECKPOINT-IF-DUE
+038000                     THRU 2600-CHECKPOINT-IF-DUE-EXIT
+038100             END-IF
+038200     END-READ.
+038300 2000-PROCESS-TRANSACTIONS-EXIT.
+038400     EXIT.
+038500*=============================================================
+038600* 2050-RESUME-SKIP - DISCARD TRANSACTIONS ALREADY ISSUED BY THE
+038700* ABENDED RUN. THE SKIP IS COUNTED OFF BY POSITION (WS-SKIP-TARGET
+038750* RECORDS, SET FROM CHK-RECORDS-DONE) RATHER THAN BY MATCHING
+038760* TRN-KEY CONTENT, SINCE A REPEATED KEY IN TRN-FILE COULD
+038770* OTHERWISE TURN THE SKIP OFF AT THE WRONG RECORD. THE KEY IS
+038780* STILL CHECKED AT THE RECORD WHERE THE SKIP ENDS, PURELY AS A
+038790* CROSS-CHECK THAT TRN-FILE IS THE SAME FILE THE ABENDED RUN WAS
+038800* READING - A MISMATCH HERE MEANS THE WRONG OR A DIFFERENT
+038810* TRN-FILE WAS SUPPLIED TO THE RESTART AND THE RUN IS HALTED
+038820* RATHER THAN LEFT TO SILENTLY REISSUE OR DROP NUMBERS.
+038900*=============================================================
+039000 2050-RESUME-SKIP.
+039100     ADD 1 TO WS-SKIPPED-COUNT.
+039150     IF WS-SKIPPED-COUNT >= WS-SKIP-TARGET
+039200         IF TRN-KEY = WS-RESTART-KEY
+039250             MOVE 'N' TO WS-SKIP-SW
+039300         ELSE
+039310             MOVE SPACES TO WS-MISMATCH-MESSAGE
+039320             STRING 'RESTART FILE MISMATCH AT KEY '
+039340                 TRN-KEY
+039360                 DELIMITED BY SIZE INTO WS-MISMATCH-MESSAGE
+039380             PERFORM 8100-RESTART-HALT
+039390                 THRU 8100-RESTART-HALT-EXIT
+039395         END-IF
+039398     END-IF.
+039400 2050-RESUME-SKIP-EXIT.
+039500     EXIT.
+039600*=============================================================
+039700* 2100-ISSUE-NUMBER - THE CANDIDATE NUMBER IS ADVANCED AT LEAST
+039800* ONCE AND THEN RE-ADVANCED FOR AS LONG AS IT COLLIDES WITH THE
+039900* OPEN-NUMBER LEDGER, SO THE TEST MUST RUN AFTER THE BODY
+040000* (TEST AFTER), NOT BEFORE IT - A TEST-BEFORE PERFORM WOULD SEE
+040100* THE SWITCH ALREADY RESET TO 'N' AND NEVER ADVANCE THE COUNTER.
+040200* AN OVERFLOW IS APPENDED TO THE DATED EXCFILE EXCEPTION LOG
+040300* INSTEAD OF BEING STAMPED INTO WS-AREA-1, WHERE IT WAS GONE
+040400* THE MOMENT THE NEXT RECORD PROCESSED. RATHER THAN LEAVE THE
+040500* COUNTER STUCK ABOVE THE MAXIMUM, IT IS ROLLED OVER TO 1 AND
+040600* THE CYCLE COUNT IS BUMPED SO A VOLUME SPIKE DOES NOT KILL THE
+040700* RUN. THE BOUNDARY IS TESTED BEFORE THE ADD, NOT AFTER - BOTH
+040720* WS-AREA-2 AND WS-AREA-2-MAX ARE PIC 9(07), SO A POST-ADD TEST
+040740* OF WS-AREA-2 > WS-AREA-2-MAX WOULD NEVER FIRE: THE ADD WOULD
+040760* HAVE ALREADY SILENTLY TRUNCATED 9999999 + 1 BACK TO 0000000.
+040800*=============================================================
+040900 2100-ISSUE-NUMBER.
+041000     MOVE 'N' TO WS-COLLISION-FOUND-SW.
+041100     PERFORM 2105-NEXT-NUMBER
+041200         THRU 2105-NEXT-NUMBER-EXIT
+041300         WITH TEST AFTER
+041400         UNTIL NOT WS-COLLISION-FOUND.
+041500 2100-ISSUE-NUMBER-EXIT.
+041600     EXIT.
+041700*=============================================================
+041800 2105-NEXT-NUMBER.
+041850     IF WS-AREA-2 = WS-AREA-2-MAX
+041900         PERFORM 2110-LOG-OVERFLOW
+042000             THRU 2110-LOG-OVERFLOW-EXIT
+042100         PERFORM 2120-ROLLOVER-COUNTER
+042200             THRU 2120-ROLLOVER-COUNTER-EXIT
+042300     ELSE
+042350         ADD 1 TO WS-AREA-2
+042400     END-IF.
+042600     PERFORM 2130-CHECK-COLLISION
+042700         THRU 2130-CHECK-COLLISION-EXIT.
+042800 2105-NEXT-NUMBER-EXIT.
+042900     EXIT.
+043000*=============================================================
+043100 2110-LOG-OVERFLOW.
+043200     MOVE SPACES TO EXC-RECORD.
+043300     MOVE WS-RUN-ID       TO EXC-RUN-ID.
+043400     MOVE WS-CURRENT-DATE TO EXC-DATE.
+043500     MOVE WS-CURRENT-TIME TO EXC-TIME.
+043600     MOVE WS-AREA-2       TO EXC-SEQ-VALUE.
+043700     SET EXC-OVERFLOW TO TRUE.
+043800     MOVE 'COUNTER EXCEEDED MAXIMUM - ROLLING OVER TO 00001'
+043900         TO EXC-MESSAGE.
+044000     WRITE EXC-RECORD.
+044100 2110-LOG-OVERFLOW-EXIT.
+044200     EXIT.
+044300*=============================================================
+044400 2120-ROLLOVER-COUNTER.
+044500     MOVE 1 TO WS-AREA-2.
+044600     ADD 1 TO WS-CYCLE-COUNT.
+044700     MOVE SPACES TO EXC-RECORD.
+044800     MOVE WS-RUN-ID       TO EXC-RUN-ID.
+044900     MOVE WS-CURRENT-DATE TO EXC-DATE.
+045000     MOVE WS-CURRENT-TIME TO EXC-TIME.
+045100     MOVE WS-AREA-2       TO EXC-SEQ-VALUE.
+045200     SET EXC-ROLLOVER TO TRUE.
+045300     STRING 'ROLLOVER MARKER - CYCLE ' WS-CYCLE-COUNT
+045400         ' RESTARTED AT 00001' DELIMITED BY SIZE
+045500         INTO EXC-MESSAGE.
+045600     WRITE EXC-RECORD.
+045700 2120-ROLLOVER-COUNTER-EXIT.
+045800     EXIT.
+045900*=============================================================
+046000* 2130-CHECK-COLLISION - REJECT A NEWLY ISSUED VALUE THAT IS
+046100* STILL OUTSTANDING ON THE OPEN-NUMBER LEDGER INSTEAD OF HANDING
+046200* IT OUT A SECOND TIME. THE CALLER RETRIES WITH THE NEXT NUMBER
+046300* WHEN A COLLISION IS FOUND.
+046400*=============================================================
+046500 2130-CHECK-COLLISION.
+046600     MOVE 'N' TO WS-COLLISION-FOUND-SW.
+046700     IF WS-OPEN-COUNT > ZERO
+046800         SET WS-OPEN-IX TO 1
+046900         SEARCH WS-OPEN-ENTRY
+047000             AT END
+047100                 CONTINUE
+047200             WHEN WS-OPEN-SEQ-VALUE (WS-OPEN-IX) = WS-AREA-2
+047300                 MOVE 'Y' TO WS-COLLISION-FOUND-SW
+047400                 PERFORM 2140-LOG-COLLISION
+047500                     THRU 2140-LOG-COLLISION-EXIT
+047600         END-SEARCH
+047700     END-IF.
+047800 2130-CHECK-COLLISION-EXIT.
+047900     EXIT.
+048000*=============================================================
+048100 2140-LOG-COLLISION.
+048200     MOVE SPACES TO EXC-RECORD.
+048300     MOVE WS-RUN-ID       TO EXC-RUN-ID.
+048400     MOVE WS-CURRENT-DATE TO EXC-DATE.
+048500     MOVE WS-CURRENT-TIME TO EXC-TIME.
+048600     MOVE WS-AREA-2       TO EXC-SEQ-VALUE.
+048700     SET EXC-COLLISION TO TRUE.
+048800     STRING 'DUPLICATE SEQUENCE VALUE ' WS-AREA-2
+048900         ' STILL OPEN - REJECTED AND RETRIED'
+049000         DELIMITED BY SIZE INTO EXC-MESSAGE.
+049100     WRITE EXC-RECORD.
+049200 2140-LOG-COLLISION-EXIT.
+049300     EXIT.
+049400*=============================================================
+049500 2500-WRITE-OUTPUT-RECORD.
+049600     MOVE SPACES TO OUT-RECORD.
+049700     MOVE TRN-KEY TO OUT-KEY.
+049800     MOVE WS-AREA-2 TO OUT-SEQ-VALUE.
+049900     WRITE OUT-RECORD.
+050000     ADD 1 TO WS-RECORDS-PROCESSED.
+050100 2500-WRITE-OUTPUT-RECORD-EXIT.
+050200     EXIT.
+050300*=============================================================
+050400* 2600-CHECKPOINT-IF-DUE - EVERY WS-CHECKPOINT-INTERVAL
+050500* ISSUANCES, SNAPSHOT THE COUNTER AND THE LAST INPUT RECORD
+050600* PROCESSED SO A RESTART DOES NOT SKIP OR REISSUE NUMBERS.
+050700*=============================================================
+050800 2600-CHECKPOINT-IF-DUE.
+050900     ADD 1 TO WS-SINCE-CHECKPOINT.
+051000     IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+051100         PERFORM 2610-WRITE-CHECKPOINT
+051200             THRU 2610-WRITE-CHECKPOINT-EXIT
+051300         MOVE ZERO TO WS-SINCE-CHECKPOINT
+051400     END-IF.
+051500 2600-CHECKPOINT-IF-DUE-EXIT.
+051600     EXIT.
+051700*=============================================================
+051800 2610-WRITE-CHECKPOINT.
+051900     OPEN OUTPUT CHK-FILE.
+052000     MOVE SPACES TO CHK-RECORD.
+052100     MOVE WS-AREA-2            TO CHK-SEQ-VALUE.
+052200     MOVE WS-CYCLE-COUNT       TO CHK-CYCLE-COUNT.
+052300     MOVE TRN-KEY              TO CHK-LAST-KEY.
+052400     MOVE WS-RECORDS-PROCESSED TO CHK-RECORDS-DONE.
+052500     MOVE WS-CURRENT-DATE      TO CHK-RUN-DATE.
+052600     MOVE WS-CURRENT-TIME      TO CHK-RUN-TIME.
+052700     WRITE CHK-RECORD.
+052800     CLOSE CHK-FILE.
+052900 2610-WRITE-CHECKPOINT-EXIT.
+053000     EXIT.
+053100*=============================================================
+053200* 3000-TERMINATE - REWRITE THE PERSISTED COUNTER SO THE NEXT RUN
+053300* PICKS UP WHERE THIS ONE LEFT OFF.
+053400*=============================================================
+053500 3000-TERMINATE.
+053600     OPEN OUTPUT CTR-FILE.
+053700     MOVE SPACES TO CTR-RECORD.
+053800     MOVE WS-AREA-2       TO CTR-LAST-ISSUED.
+053900     MOVE WS-CYCLE-COUNT  TO CTR-CYCLE-COUNT.
+054000     MOVE WS-CURRENT-DATE TO CTR-RUN-DATE.
+054100     MOVE WS-CURRENT-TIME TO CTR-RUN-TIME.
+054200     MOVE 32              TO WS-CTR-RECORD-LENGTH.
+054300     WRITE CTR-RECORD.
+054400     CLOSE CTR-FILE.
+054500     PERFORM 3300-WRITE-CONTROL
+054600         THRU 3300-WRITE-CONTROL-EXIT.
+054700     PERFORM 3400-WRITE-EXTRACT
+054800         THRU 3400-WRITE-EXTRACT-EXIT.
+054900     PERFORM 3500-CLEAR-CHECKPOINT
+055000         THRU 3500-CLEAR-CHECKPOINT-EXIT.
+055100     CLOSE TRN-FILE
+055200           OUT-FILE
+055300           EXC-FILE.
+055400 3000-TERMINATE-EXIT.
+055500     EXIT.
+055600*=============================================================
+055700* 3300-WRITE-CONTROL - WRITE TODAY'S CONTROL RECORD SO THE NEXT
+055800* RUN CAN RECONCILE AGAINST IT.
+055900*=============================================================
+056000 3300-WRITE-CONTROL.
+056100     OPEN OUTPUT RCN-FILE.
+056200     MOVE SPACES TO RCN-RECORD.
+056300     MOVE WS-CURRENT-DATE      TO RCN-RUN-DATE.
+056400     MOVE WS-AREA-2            TO RCN-LAST-ISSUED.
+056500     MOVE WS-CYCLE-COUNT       TO RCN-CYCLE-COUNT.
+056600     MOVE WS-RECORDS-PROCESSED TO RCN-RECORD-COUNT.
+056700     WRITE RCN-RECORD.
+056800     CLOSE RCN-FILE.
+056900 3300-WRITE-CONTROL-EXIT.
+057000     EXIT.
+057100*=============================================================
+057200* 3400-WRITE-EXTRACT - PUBLISH THE LAST-ISSUED VALUE AND THE
+057300* COUNT ISSUED THIS RUN SO DOWNSTREAM SYSTEMS DO NOT NEED TO
+057400* OPEN CTRFILE DIRECTLY.
+057500*=============================================================
+057600 3400-WRITE-EXTRACT.
+057700     OPEN OUTPUT EXT-FILE.
+057800     MOVE SPACES TO EXT-RECORD.
+057900     MOVE WS-RUN-ID       TO EXT-RUN-ID.
+058000     MOVE WS-CURRENT-DATE TO EXT-RUN-DATE.
+058100     MOVE WS-CURRENT-TIME TO EXT-RUN-TIME.
+058200     MOVE WS-AREA-2       TO EXT-LAST-ISSUED.
+058300     IF WS-AREA-2 = WS-AREA-2-MAX
+058400         MOVE 1 TO EXT-NEXT-AVAILABLE
+058500     ELSE
+058600         COMPUTE EXT-NEXT-AVAILABLE = WS-AREA-2 + 1
+058700     END-IF.
+058800     MOVE WS-CYCLE-COUNT       TO EXT-CYCLE-COUNT.
+058900     MOVE WS-RECORDS-PROCESSED TO EXT-COUNT-ISSUED.
+059000     WRITE EXT-RECORD.
+059100     CLOSE EXT-FILE.
+059200 3400-WRITE-EXTRACT-EXIT.
+059300     EXIT.
+059400*=============================================================
+059500* 3500-CLEAR-CHECKPOINT - THIS RUN COMPLETED NORMALLY, SO AN
+059600* EMPTY CHKFILE IS LEFT BEHIND TELLING THE NEXT RUN THERE IS
+059700* NOTHING TO RESTART FROM.
+059800*=============================================================
+059900 3500-CLEAR-CHECKPOINT.
+060000     OPEN OUTPUT CHK-FILE.
+060100     CLOSE CHK-FILE.
+060200 3500-CLEAR-CHECKPOINT-EXIT.
+060300     EXIT.
+060400*=============================================================
+060500* 8000-MISMATCH-HALT - ABEND-STYLE HALT ON A RECONCILIATION
+060600* MISMATCH. NO NUMBERS ARE ISSUED THIS RUN. TRN-FILE AND EXC-FILE
+060650* ARE STILL OPEN AT THIS POINT (OUT-FILE IS NOT OPENED UNTIL
+060680* AFTER RECONCILIATION) AND ARE CLOSED EXPLICITLY HERE RATHER
+060690* THAN LEFT FOR THE RUNTIME'S IMPLICIT END-OF-JOB CLOSE.
+060700*=============================================================
+060800 8000-MISMATCH-HALT.
+060900     MOVE WS-MISMATCH-MESSAGE TO WS-AREA-1.
+060950     CLOSE TRN-FILE
+060960           EXC-FILE.
+061000     MOVE 16 TO RETURN-CODE.
+061100     STOP RUN.
+061200 8000-MISMATCH-HALT-EXIT.
+061300     EXIT.
+061400*=============================================================
+061500* 8100-RESTART-HALT - ABEND-STYLE HALT WHEN A CHECKPOINT RESTART
+061600* CANNOT BE VALIDATED AGAINST TRN-FILE - EITHER THE CHECKPOINTED
+061700* KEY WAS NEVER REACHED BEFORE END OF FILE (A SHORT OR WRONG
+061800* RESUPPLY) OR THE RECORD AT THE EXPECTED POSITION DOES NOT MATCH
+061900* IT (A DIFFERENT TRN-FILE THAN THE ABENDED RUN WAS READING). THE
+062000* CALLER BUILDS WS-MISMATCH-MESSAGE BEFORE PERFORMING THIS
+062100* PARAGRAPH. NO NUMBERS ARE ISSUED THIS RUN AND CTRFILE/RCNFILE
+062200* ARE LEFT UNCHANGED SO THE NEXT ATTEMPT CAN RESTART CLEANLY ONCE
+062300* OPERATIONS SUPPLIES THE CORRECT TRN-FILE.
+062400*=============================================================
+062500 8100-RESTART-HALT.
+062600     DISPLAY WS-MISMATCH-MESSAGE.
+062700     PERFORM 8150-LOG-RESTART-FAILURE
+062800         THRU 8150-LOG-RESTART-FAILURE-EXIT.
+062900     CLOSE TRN-FILE
+063000           OUT-FILE
+063100           EXC-FILE.
+063200     MOVE 20 TO RETURN-CODE.
+063300     STOP RUN.
+063400 8100-RESTART-HALT-EXIT.
+063500     EXIT.
+063600*=============================================================
+063700 8150-LOG-RESTART-FAILURE.
+063800     MOVE SPACES TO EXC-RECORD.
+063900     MOVE WS-RUN-ID       TO EXC-RUN-ID.
+064000     MOVE WS-CURRENT-DATE TO EXC-DATE.
+064100     MOVE WS-CURRENT-TIME TO EXC-TIME.
+064200     MOVE WS-AREA-2       TO EXC-SEQ-VALUE.
+064300     SET EXC-RESTART-FAIL TO TRUE.
+064400     MOVE WS-MISMATCH-MESSAGE TO EXC-MESSAGE.
+064500     WRITE EXC-RECORD.
+064600 8150-LOG-RESTART-FAILURE-EXIT.
+064700     EXIT.
