@@ -0,0 +1,9 @@
+      ******************************************************************
+      *  TRNREC01 - INPUT TRANSACTION RECORD
+      *  ONE INPUT RECORD REQUIRES ONE ISSUED SEQUENCE NUMBER.
+      *
+      *  2026-08-08  JHM  INITIAL VERSION.
+      ******************************************************************
+       01  TRN-RECORD.
+           05  TRN-KEY                 PIC X(20).
+           05  FILLER                  PIC X(60).
