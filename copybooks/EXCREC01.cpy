@@ -0,0 +1,32 @@
+      ******************************************************************
+      *  EXCREC01 - SEQUENCE EXCEPTION / AUDIT LOG RECORD
+      *  APPENDED TO EXCFILE FOR EVERY OVERFLOW EVENT SO OPERATIONS HAS
+      *  A DATED HISTORY INSTEAD OF A CLOBBERED WORKING-STORAGE FIELD.
+      *
+      *  2026-08-08  JHM  INITIAL VERSION.
+      *  2026-08-08  JHM  ADDED EXC-ROLLOVER EVENT TYPE.
+      *  2026-08-08  JHM  WIDENED EXC-SEQ-VALUE TO 7 DIGITS TO MATCH
+      *                   THE WIDENED SEQUENCE COUNTER.
+      *  2026-08-08  JHM  ADDED EXC-OVERRIDE EVENT TYPE FOR AUDITED
+      *                   OPERATOR COUNTER OVERRIDES.
+      *  2026-08-08  JHM  ADDED EXC-COLLISION EVENT TYPE FOR NUMBERS
+      *                   REJECTED AGAINST THE OPEN-NUMBER LEDGER.
+      *  2026-08-08  JHM  WIDENED EXC-MESSAGE TO 70 CHARACTERS - THE
+      *                   COLLISION MESSAGE TEXT WAS BEING TRUNCATED
+      *                   AT 50.
+      *  2026-08-08  JHM  ADDED EXC-RESTART-FAIL EVENT TYPE FOR A
+      *                   CHECKPOINT RESTART THAT COULD NOT BE VALIDATED
+      *                   AGAINST TRN-FILE.
+      ******************************************************************
+       01  EXC-RECORD.
+           05  EXC-RUN-ID              PIC X(08).
+           05  EXC-DATE                PIC 9(08).
+           05  EXC-TIME                PIC 9(06).
+           05  EXC-SEQ-VALUE           PIC 9(07).
+           05  EXC-EVENT-TYPE          PIC X(01).
+               88  EXC-OVERFLOW            VALUE 'O'.
+               88  EXC-ROLLOVER            VALUE 'R'.
+               88  EXC-OVERRIDE            VALUE 'M'.
+               88  EXC-COLLISION           VALUE 'C'.
+               88  EXC-RESTART-FAIL        VALUE 'F'.
+           05  EXC-MESSAGE             PIC X(70).
