@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  CHKREC01 - SEQUENCE ISSUANCE CHECKPOINT RECORD
+      *  WRITTEN BY SEQGEN00 EVERY WS-CHECKPOINT-INTERVAL ISSUANCES SO
+      *  AN ABEND MID-RUN CAN BE RESTARTED WITHOUT SKIPPING OR
+      *  REISSUING SEQUENCE NUMBERS. AN EMPTY FILE (NO RECORD WRITTEN)
+      *  MEANS THE LAST RUN COMPLETED NORMALLY AND THERE IS NOTHING TO
+      *  RESTART FROM.
+      *
+      *  2026-08-08  JHM  INITIAL VERSION.
+      ******************************************************************
+       01  CHK-RECORD.
+           05  CHK-SEQ-VALUE           PIC 9(07).
+           05  CHK-CYCLE-COUNT         PIC 9(05).
+           05  CHK-LAST-KEY            PIC X(20).
+           05  CHK-RECORDS-DONE        PIC 9(07).
+           05  CHK-RUN-DATE            PIC 9(08).
+           05  CHK-RUN-TIME            PIC 9(06).
