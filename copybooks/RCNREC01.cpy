@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  RCNREC01 - PRIOR-RUN CONTROL/RECONCILIATION RECORD
+      *  WRITTEN AT END-OF-JOB SO THE NEXT RUN CAN CONFIRM ITS STARTING
+      *  COUNTER VALUE AGREES WITH WHAT WAS ACTUALLY ISSUED LAST TIME.
+      *
+      *  2026-08-08  JHM  INITIAL VERSION.
+      *  2026-08-08  JHM  WIDENED RCN-LAST-ISSUED TO 7 DIGITS TO MATCH
+      *                   THE WIDENED SEQUENCE COUNTER.
+      ******************************************************************
+       01  RCN-RECORD.
+           05  RCN-RUN-DATE            PIC 9(08).
+           05  RCN-LAST-ISSUED         PIC 9(07).
+           05  RCN-CYCLE-COUNT         PIC 9(05).
+           05  RCN-RECORD-COUNT        PIC 9(07).
