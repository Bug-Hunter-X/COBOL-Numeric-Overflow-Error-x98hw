@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  OUTREC01 - ISSUANCE OUTPUT RECORD
+      *  THE INPUT TRANSACTION KEY PAIRED WITH THE SEQUENCE NUMBER
+      *  ISSUED TO IT.
+      *
+      *  2026-08-08  JHM  INITIAL VERSION.
+      ******************************************************************
+       01  OUT-RECORD.
+           05  OUT-KEY                 PIC X(20).
+           05  OUT-SEQ-VALUE           PIC 9(07).
+           05  FILLER                  PIC X(53).
