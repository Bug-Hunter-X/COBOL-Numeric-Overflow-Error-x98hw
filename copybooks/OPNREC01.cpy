@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  OPNREC01 - CURRENTLY-OPEN NUMBER LEDGER RECORD
+      *  READ AT STARTUP BY SEQGEN00 SO A NEWLY ISSUED SEQUENCE VALUE
+      *  CAN BE VALIDATED AGAINST NUMBERS THAT ARE ALREADY OUTSTANDING
+      *  (E.G. FROM A PRIOR ROLLOVER OR AN OPERATOR OVERRIDE) BEFORE
+      *  IT IS HANDED OUT A SECOND TIME.
+      *
+      *  2026-08-08  JHM  INITIAL VERSION.
+      ******************************************************************
+       01  OPN-RECORD.
+           05  OPN-SEQ-VALUE           PIC 9(07).
+           05  OPN-STATUS              PIC X(01).
+               88  OPN-OPEN                VALUE 'O'.
