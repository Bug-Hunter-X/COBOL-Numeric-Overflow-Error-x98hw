@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  EXTREC01 - END-OF-JOB SEQUENCE EXTRACT RECORD
+      *  PUBLISHED BY SEQGEN00 AT THE END OF EACH RUN SO DOWNSTREAM
+      *  SYSTEMS CAN PICK UP THE LAST-ISSUED VALUE AND THE NEXT
+      *  AVAILABLE NUMBER WITHOUT READING CTRFILE DIRECTLY.
+      *
+      *  2026-08-08  JHM  INITIAL VERSION.
+      ******************************************************************
+       01  EXT-RECORD.
+           05  EXT-RUN-ID              PIC X(08).
+           05  EXT-RUN-DATE            PIC 9(08).
+           05  EXT-RUN-TIME            PIC 9(06).
+           05  EXT-LAST-ISSUED         PIC 9(07).
+           05  EXT-NEXT-AVAILABLE      PIC 9(07).
+           05  EXT-CYCLE-COUNT         PIC 9(05).
+           05  EXT-COUNT-ISSUED        PIC 9(07).
