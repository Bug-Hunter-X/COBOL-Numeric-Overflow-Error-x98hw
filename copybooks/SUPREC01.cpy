@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  SUPREC01 - SUPERVISOR OVERRIDE CODE RECORD
+      *  READ BY SEQMNT00 FROM SUPFILE, A SEPARATELY SECURED FILE, SO
+      *  THE OVERRIDE GATE CAN BE CHANGED BY SECURITY ADMINISTRATION
+      *  WITHOUT A RECOMPILE AND IS NOT VISIBLE IN THE PROGRAM SOURCE
+      *  OR A COMPILE LISTING.
+      *
+      *  2026-08-08  JHM  INITIAL VERSION.
+      ******************************************************************
+       01  SUP-RECORD.
+           05  SUP-CODE                PIC X(06).
