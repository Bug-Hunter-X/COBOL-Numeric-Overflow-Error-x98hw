@@ -0,0 +1,25 @@
+      ******************************************************************
+      *  CTRREC01 - PERSISTED SEQUENCE COUNTER RECORD
+      *  ONE RECORD FILE HOLDING THE LAST-ISSUED SEQUENCE VALUE SO THE
+      *  ISSUANCE JOB NEVER RESTARTS THE COUNTER AT ZERO.
+      *
+      *  2026-08-08  JHM  INITIAL VERSION.
+      *  2026-08-08  JHM  ADDED CTR-CYCLE-COUNT FOR ROLLOVER TRACKING.
+      *  2026-08-08  JHM  WIDENED CTR-LAST-ISSUED TO 7 DIGITS. RECORD IS
+      *                   NOW READ AS A VARYING-LENGTH LINE SO A SHORT
+      *                   (19-BYTE) LINE LEFT BY THE OLD 5-DIGIT LAYOUT
+      *                   IS RECOGNIZED AND RE-JUSTIFIED INTO THE NEW
+      *                   32-BYTE LAYOUT INSTEAD OF BEING MISREAD. SEE
+      *                   CTR-LEGACY-RECORD BELOW.
+      ******************************************************************
+       01  CTR-RECORD.
+           05  CTR-LAST-ISSUED         PIC 9(07).
+           05  CTR-CYCLE-COUNT         PIC 9(05).
+           05  CTR-RUN-DATE            PIC 9(08).
+           05  CTR-RUN-TIME            PIC 9(06).
+           05  FILLER                  PIC X(06).
+       01  CTR-LEGACY-RECORD REDEFINES CTR-RECORD.
+           05  CTR-LEGACY-LAST-ISSUED  PIC 9(05).
+           05  CTR-LEGACY-RUN-DATE     PIC 9(08).
+           05  CTR-LEGACY-RUN-TIME     PIC 9(06).
+           05  FILLER                  PIC X(13).
